@@ -0,0 +1,63 @@
+//HELLOJOB JOB (ACCTNO),'HELLO DAILY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE HELLO DAILY BATCH PROGRAM.                          *
+//*                                                               *
+//* NORMAL RUN - PROCESS AS OF TODAY'S SYSTEM DATE:               *
+//*   OMIT THE PARM ON THE EXEC STATEMENT.                        *
+//*                                                               *
+//* RERUN A MISSED/PRIOR BUSINESS DATE:                           *
+//*   CODE PARM='YYYYMMDD' ON THE EXEC STATEMENT BELOW, E.G.       *
+//*   PARM='20260805' TO REPROCESS AUGUST 5, 2026.                 *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* RESTART AFTER AN ABEND:                                      *
+//*   HELLO WRITES A CHECKPOINT RECORD (CHKPOINT DD) AFTER EACH   *
+//*   MAJOR PARAGRAPH COMPLETES, SO CHKPOINT.DAT ALWAYS SHOWS     *
+//*   EXACTLY HOW FAR THE LAST ATTEMPT GOT (E.G. STOPPED AFTER    *
+//*   GET-AND-DISPLAY-DATE). AS LONG AS HELLO IS A SINGLE STEP,   *
+//*   RESUBMIT THE WHOLE JOB -- HELLO RE-DERIVES THE SAME BUSINESS*
+//*   DATE FROM PARM/CURRENT-DATE, READS CHKPOINT.DAT FOR THAT    *
+//*   DATE, AND ACTUALLY SKIPS THE PARAGRAPHS IT FINDS ALREADY    *
+//*   CHECKPOINTED COMPLETE (DISPLAY-WELCOME, AND THE SAME-DAY    *
+//*   DAILY-CONTROL GUARD) RATHER THAN JUST LOGGING PROGRESS.    *
+//*   ONCE THIS GROWS INTO A MULTI-STEP BATCH, ADD RESTART=       *
+//*   stepname TO THE JOB CARD BELOW TO HAVE JES SKIP STRAIGHT    *
+//*   TO THE NAMED STEP, E.G.:                                    *
+//*     //HELLOJOB JOB (ACCTNO),'HELLO DAILY RUN',CLASS=A,         *
+//*     //   MSGCLASS=X,NOTIFY=&SYSUID,RESTART=STEP020             *
+//*--------------------------------------------------------------*
+//* RPTHDR AND HELLOIF ARE WRITTEN FRESH ON EVERY RUN, SO THEY    *
+//* ARE GDG RELATIVE GENERATIONS (BASE CATALOGED ONCE VIA IDCAMS, *
+//* DEFINE GDG ... LIMIT(nnn)) RATHER THAN A SINGLE FIXED, NON-    *
+//* GENERATIONAL DSN -- DISP=(NEW,CATLG,DELETE) AGAINST A FIXED   *
+//* NAME WOULD ONLY SUCCEED THE FIRST TIME THE JOB EVER RUNS.     *
+//*--------------------------------------------------------------*
+//* DAILYCTL AND CHKPOINT ARE VSAM KSDS CLUSTERS (ORGANIZATION    *
+//* INDEXED). HELLO OPENS THEM I-O AND NEVER CREATES THEM -- A    *
+//* KSDS CANNOT BE CREATED BY A COBOL OPEN OUTPUT, IT MUST BE     *
+//* PREDEFINED ONE TIME BEFORE THE FIRST RUN, E.G.:               *
+//*   DEFINE CLUSTER (NAME(PROD.HELLO.DAILYCTL) -                 *
+//*     INDEXED KEYS(8 0) RECORDSIZE(9 9) -                       *
+//*     FREESPACE(10 10) TRACKS(1 1))                             *
+//*   DEFINE CLUSTER (NAME(PROD.HELLO.CHKPOINT) -                 *
+//*     INDEXED KEYS(20 0) RECORDSIZE(62 62) -                    *
+//*     FREESPACE(10 10) TRACKS(1 1))                             *
+//* HOLIDAY IS THE SAME KIND OF KSDS, BUT OPTIONAL: HELLO TREATS  *
+//* A MISSING HOLIDAY CLUSTER AS "NO HOLIDAY CALENDAR CONFIGURED" *
+//* (EVERY WEEKDAY PROCESSES) RATHER THAN AN ERROR, SO DEFINE AND *
+//* LOAD IT ONLY ONCE OPS WANTS BANK HOLIDAYS HONORED.            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO
+//*STEP010 EXEC PGM=HELLO,PARM='20260805'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//RPTHDR   DD   DSN=PROD.HELLO.RPTHDR(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//DAILYCTL DD   DSN=PROD.HELLO.DAILYCTL,DISP=SHR
+//HOLIDAY  DD   DSN=PROD.HELLO.HOLIDAY,DISP=SHR
+//AUDITLOG DD   DSN=PROD.HELLO.AUDITLOG,DISP=MOD,
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CHKPOINT DD   DSN=PROD.HELLO.CHKPOINT,DISP=SHR
+//HELLOIF  DD   DSN=PROD.HELLO.HELLOIF(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
