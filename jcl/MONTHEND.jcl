@@ -0,0 +1,21 @@
+//MONTHEND JOB (ACCTNO),'HELLO MONTH-END ROLLUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ROLLS UP A MONTH OF HELLO.AUDITLOG RECORDS INTO A ONE-PAGE    *
+//* MONTH-END SUMMARY REPORT.                                    *
+//*                                                               *
+//* CODE PARM='YYYYMM' ON THE EXEC STATEMENT BELOW TO SELECT THE  *
+//* TARGET PERIOD, E.G. PARM='202608' FOR AUGUST 2026. OMIT THE   *
+//* PARM TO SUMMARIZE THE CURRENT SYSTEM MONTH.                   *
+//*                                                               *
+//* MOSUM IS WRITTEN FRESH ON EVERY RUN, SO IT IS A GDG RELATIVE  *
+//* GENERATION (BASE CATALOGED ONCE VIA IDCAMS, DEFINE GDG ...    *
+//* LIMIT(nnn)) RATHER THAN A SINGLE FIXED, NON-GENERATIONAL DSN. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MONTHEND
+//*STEP010 EXEC PGM=MONTHEND,PARM='202608'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.HELLO.AUDITLOG,DISP=SHR
+//MOSUM    DD   DSN=PROD.HELLO.MOSUM(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
