@@ -0,0 +1,8 @@
+      ******************************************************************
+      * RPTHDR - COMMON PRINT-LINE RECORD LAYOUT
+      * Standard 80-column report record every batch program in the
+      * shop stamps its run header (and, where useful, report body
+      * lines) onto. COPY into the FILE SECTION of any program that
+      * writes a sequential print/report dataset.
+      ******************************************************************
+       01  RPT-HEADER-REC             PIC X(80).
