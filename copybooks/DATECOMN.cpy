@@ -0,0 +1,21 @@
+      ******************************************************************
+      * DATECOMN - COMMON DATE WORKING-STORAGE LAYOUT
+      * Shared year/month/day breakout plus the Julian-date and
+      * day-of-week derivations every batch program in the shop needs.
+      * COPY this into WORKING-STORAGE SECTION of any program that
+      * has to work with a business date.
+      ******************************************************************
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                PIC 9(4).
+           05  WS-MONTH               PIC 9(2).
+           05  WS-DAY                 PIC 9(2).
+       01  WS-CURRENT-DATE-NUM        REDEFINES WS-CURRENT-DATE
+                                       PIC 9(8).
+       01  WS-FORMATTED-DATE          PIC X(20).
+       01  WS-JULIAN-DATE             PIC 9(7).
+       01  WS-DAY-OF-WEEK             PIC 9(1).
+       01  WS-REFERENCE-DATE          PIC 9(8) VALUE 20000102.
+       01  WS-IOD-REFERENCE           PIC 9(8).
+       01  WS-IOD-CURRENT             PIC 9(8).
+       01  WS-IOD-YEAR-START          PIC 9(8).
+       01  WS-YEAR-START-DATE         PIC 9(8).
