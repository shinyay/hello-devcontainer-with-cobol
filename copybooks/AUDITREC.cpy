@@ -0,0 +1,14 @@
+      ******************************************************************
+      * AUDITREC - COMMON AUDIT-LOG RECORD LAYOUT
+      * One row per batch-job execution (job name, business date run,
+      * timestamp, completion status). COPY into the FILE SECTION of
+      * any program that writes or reads AUDITLOG.DAT.
+      ******************************************************************
+       01  AUDIT-LOG-REC.
+           05  ALR-JOB-NAME           PIC X(8).
+           05  ALR-RUN-DATE.
+               10  ALR-YEAR           PIC 9(4).
+               10  ALR-MONTH          PIC 9(2).
+               10  ALR-DAY            PIC 9(2).
+           05  ALR-TIMESTAMP          PIC X(21).
+           05  ALR-STATUS             PIC X(10).
