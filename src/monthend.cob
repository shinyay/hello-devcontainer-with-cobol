@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHEND.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS DISPLAY-DEVICE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALF-STATUS.
+           SELECT MONTH-SUMMARY-FILE ASSIGN TO MOSUM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MSF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+       FD  MONTH-SUMMARY-FILE
+           RECORDING MODE IS F.
+           COPY RPTHDR.
+       WORKING-STORAGE SECTION.
+           COPY DATECOMN.
+       01  WS-ALF-STATUS              PIC X(2).
+       01  WS-MSF-STATUS              PIC X(2).
+       01  WS-EOF-SWITCH              PIC X(1) VALUE "N".
+       01  WS-RUN-YEAR                PIC 9(4).
+       01  WS-RUN-MONTH               PIC 9(2).
+       01  WS-COMPLETE-COUNT          PIC 9(5) VALUE 0.
+       01  WS-NONPROC-COUNT           PIC 9(5) VALUE 0.
+       01  WS-OTHER-COUNT             PIC 9(5) VALUE 0.
+       01  WS-TOTAL-COUNT             PIC 9(5) VALUE 0.
+       01  WS-PARM-SUPPLIED           PIC X(1) VALUE "N".
+       01  WS-COUNT-DISPLAY           PIC ZZZZ9.
+       LINKAGE SECTION.
+       01  LS-PARM-INFO.
+           05  LS-PARM-LENGTH         PIC S9(4) COMP.
+           05  LS-PARM-DATA           PIC X(6).
+       PROCEDURE DIVISION USING LS-PARM-INFO.
+       MAIN-PROCEDURE.
+           PERFORM GET-TARGET-PERIOD
+           PERFORM SUMMARIZE-AUDIT-LOG
+           PERFORM WRITE-MONTH-SUMMARY
+           STOP RUN.
+       GET-TARGET-PERIOD.
+           IF LS-PARM-LENGTH > 0
+               IF LS-PARM-LENGTH = 6
+                   MOVE LS-PARM-DATA(1:4) TO WS-YEAR
+                   MOVE LS-PARM-DATA(5:2) TO WS-MONTH
+                   MOVE "Y" TO WS-PARM-SUPPLIED
+               ELSE
+                   DISPLAY "INVALID PARM - EXPECTED YYYYMM (6 BYTES) - "
+                       "MONTHEND CANNOT PROCEED"
+                   MOVE 98 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           END-IF
+           MOVE WS-YEAR  TO WS-RUN-YEAR
+           MOVE WS-MONTH TO WS-RUN-MONTH.
+       SUMMARIZE-AUDIT-LOG.
+           OPEN INPUT AUDIT-LOG-FILE
+           IF WS-ALF-STATUS = "35"
+               CLOSE AUDIT-LOG-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF-SWITCH = "Y"
+                   READ AUDIT-LOG-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-SWITCH
+                       NOT AT END
+                           PERFORM TALLY-AUDIT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+       TALLY-AUDIT-RECORD.
+           IF ALR-YEAR = WS-RUN-YEAR
+               AND ALR-MONTH = WS-RUN-MONTH
+               ADD 1 TO WS-TOTAL-COUNT
+               EVALUATE ALR-STATUS
+                   WHEN "COMPLETE"
+                       ADD 1 TO WS-COMPLETE-COUNT
+                   WHEN "NON-PROC"
+                       ADD 1 TO WS-NONPROC-COUNT
+                   WHEN OTHER
+                       ADD 1 TO WS-OTHER-COUNT
+               END-EVALUATE
+           END-IF.
+       WRITE-MONTH-SUMMARY.
+           OPEN OUTPUT MONTH-SUMMARY-FILE
+           IF WS-MSF-STATUS NOT = "00"
+               DISPLAY "MONTH-SUMMARY-FILE ALLOCATION FAILED - STATUS "
+                       WS-MSF-STATUS " - MONTHEND CANNOT PROCEED"
+               MOVE 95 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE SPACE TO RPT-HEADER-REC
+           MOVE "MONTH-END SUMMARY REPORT - HELLO DAILY RUN"
+               TO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC
+           MOVE SPACE TO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC
+           MOVE SPACE TO RPT-HEADER-REC
+           STRING "PERIOD                    : "
+                  WS-RUN-YEAR DELIMITED BY SIZE
+                  "-"
+                  WS-RUN-MONTH DELIMITED BY SIZE
+                  INTO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC
+           MOVE SPACE TO RPT-HEADER-REC
+           IF WS-PARM-SUPPLIED = "Y"
+               MOVE "PERIOD SOURCE             : PARM OVERRIDE"
+                   TO RPT-HEADER-REC
+           ELSE
+               MOVE "PERIOD SOURCE             : CURRENT SYSTEM MONTH"
+                   TO RPT-HEADER-REC
+           END-IF
+           WRITE RPT-HEADER-REC
+           MOVE WS-COMPLETE-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACE TO RPT-HEADER-REC
+           STRING "PROCESSING DAYS COMPLETED : "
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC
+           MOVE WS-NONPROC-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACE TO RPT-HEADER-REC
+           STRING "NON-PROCESSING DAYS       : "
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC
+           MOVE WS-OTHER-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACE TO RPT-HEADER-REC
+           STRING "OTHER/UNKNOWN STATUS      : "
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC
+           MOVE WS-TOTAL-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACE TO RPT-HEADER-REC
+           STRING "TOTAL AUDIT RECORDS READ  : "
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC
+           CLOSE MONTH-SUMMARY-FILE
+           DISPLAY "MONTH-END SUMMARY WRITTEN TO MOSUM.DAT".
