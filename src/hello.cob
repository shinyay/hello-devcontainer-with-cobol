@@ -4,26 +4,204 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CONSOLE IS DISPLAY-DEVICE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-HEADER-FILE ASSIGN TO RPTHDR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RHF-STATUS.
+           SELECT DAILY-CONTROL-FILE ASSIGN TO DAILYCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DCR-KEY
+               FILE STATUS IS WS-DCF-STATUS.
+           SELECT HOLIDAY-CAL-FILE ASSIGN TO HOLIDAY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HCR-KEY
+               FILE STATUS IS WS-HCF-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALF-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKR-STEP-NAME
+               FILE STATUS IS WS-CKF-STATUS.
+           SELECT INTERFACE-FILE ASSIGN TO HELLOIF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IFF-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-HEADER-FILE
+           RECORDING MODE IS F.
+           COPY RPTHDR.
+       FD  DAILY-CONTROL-FILE.
+       01  DAILY-CONTROL-REC.
+           05  DCR-KEY.
+               10  DCR-YEAR           PIC 9(4).
+               10  DCR-MONTH          PIC 9(2).
+               10  DCR-DAY            PIC 9(2).
+           05  DCR-STATUS             PIC X(1).
+       FD  HOLIDAY-CAL-FILE.
+       01  HOLIDAY-CAL-REC.
+           05  HCR-KEY.
+               10  HCR-YEAR           PIC 9(4).
+               10  HCR-MONTH          PIC 9(2).
+               10  HCR-DAY            PIC 9(2).
+           05  HCR-DESCRIPTION        PIC X(30).
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKR-STEP-NAME          PIC X(20).
+           05  CKR-RUN-DATE           PIC X(20).
+           05  CKR-TIMESTAMP          PIC X(21).
+           05  CKR-STEP-STATUS        PIC X(1).
+       FD  INTERFACE-FILE
+           RECORDING MODE IS F.
+       01  INTERFACE-REC.
+           05  IFR-BUSINESS-DATE.
+               10  IFR-YEAR           PIC 9(4).
+               10  FILLER             PIC X VALUE "-".
+               10  IFR-MONTH          PIC 9(2).
+               10  FILLER             PIC X VALUE "-".
+               10  IFR-DAY            PIC 9(2).
+           05  IFR-DAY-OF-WEEK        PIC 9(1).
+           05  IFR-PROCESSING-FLAG    PIC X(1).
        WORKING-STORAGE SECTION.
-       01  WS-CURRENT-DATE.
-           05  WS-YEAR                PIC 9(4).
-           05  WS-MONTH               PIC 9(2).
-           05  WS-DAY                 PIC 9(2).
-       01  WS-FORMATTED-DATE          PIC X(20).
-       PROCEDURE DIVISION.
+           COPY DATECOMN.
+       01  WS-RHF-STATUS              PIC X(2).
+       01  WS-DCF-STATUS              PIC X(2).
+       01  WS-HCF-STATUS              PIC X(2).
+       01  WS-ALF-STATUS              PIC X(2).
+       01  WS-CKF-STATUS              PIC X(2).
+       01  WS-IFF-STATUS              PIC X(2).
+       01  WS-PARM-SUPPLIED           PIC X(1) VALUE "N".
+       01  WS-NON-PROCESSING-DAY      PIC X(1) VALUE "N".
+       01  WS-TIMESTAMP               PIC X(21).
+       01  WS-CHECKPOINT-STEP         PIC X(20).
+       01  WS-DATE-INVALID            PIC X(1) VALUE "N".
+       01  WS-AUDIT-STATUS            PIC X(10).
+       01  WS-CKPT-DAILYCTL-DONE      PIC X(1) VALUE "N".
+       01  WS-CKPT-PROGRAM-DONE       PIC X(1) VALUE "N".
+       01  WS-MAX-DAY-IN-MONTH        PIC 9(2).
+       01  WS-DAYS-IN-MONTH-VALUES.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 28.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 30.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 30.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 30.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 30.
+           05  PIC 9(2) VALUE 31.
+       01  WS-DAYS-IN-MONTH           REDEFINES WS-DAYS-IN-MONTH-VALUES
+                                       PIC 9(2) OCCURS 12.
+       LINKAGE SECTION.
+       01  LS-PARM-INFO.
+           05  LS-PARM-LENGTH         PIC S9(4) COMP.
+           05  LS-PARM-DATA           PIC X(8).
+       PROCEDURE DIVISION USING LS-PARM-INFO.
        MAIN-PROCEDURE.
+           OPEN OUTPUT RPT-HEADER-FILE
+           IF WS-RHF-STATUS NOT = "00"
+               DISPLAY "RPT-HEADER-FILE ALLOCATION FAILED - STATUS "
+                       WS-RHF-STATUS " - HELLO CANNOT PROCEED"
+               MOVE 95 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM GET-RUN-DATE-PARM
+           PERFORM RESOLVE-RUN-DATE
+           PERFORM CHECK-RESTART-CHECKPOINT
            PERFORM DISPLAY-WELCOME
+           MOVE "DISPLAY-WELCOME" TO WS-CHECKPOINT-STEP
+           PERFORM WRITE-CHECKPOINT
            PERFORM GET-AND-DISPLAY-DATE
+           MOVE "GET-AND-DISPLAY-DATE" TO WS-CHECKPOINT-STEP
+           PERFORM WRITE-CHECKPOINT
+           PERFORM VALIDATE-SYSTEM-DATE
+           PERFORM WRITE-DATE-HEADER
+           PERFORM CHECK-BUSINESS-DAY
+           MOVE "CHECK-BUSINESS-DAY" TO WS-CHECKPOINT-STEP
+           PERFORM WRITE-CHECKPOINT
+           IF WS-NON-PROCESSING-DAY = "N"
+               PERFORM CHECK-DAILY-CONTROL
+               MOVE "CHECK-DAILY-CONTROL" TO WS-CHECKPOINT-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF
            PERFORM PROGRAM-DONE
+           MOVE "PROGRAM-DONE" TO WS-CHECKPOINT-STEP
+           PERFORM WRITE-CHECKPOINT
+           CLOSE RPT-HEADER-FILE
            STOP RUN.
        DISPLAY-WELCOME.
            DISPLAY "********************************"
            DISPLAY "* COBOL Development Container! *"
            DISPLAY "********************************"
-           DISPLAY SPACE.
+           DISPLAY SPACE
+           MOVE "********************************" TO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC
+           MOVE "* COBOL Development Container! *" TO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC
+           MOVE "********************************" TO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC
+           MOVE SPACE TO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC.
+       GET-RUN-DATE-PARM.
+           IF LS-PARM-LENGTH > 0
+               IF LS-PARM-LENGTH = 8
+                   MOVE LS-PARM-DATA(1:4) TO WS-YEAR
+                   MOVE LS-PARM-DATA(5:2) TO WS-MONTH
+                   MOVE LS-PARM-DATA(7:2) TO WS-DAY
+                   MOVE "Y" TO WS-PARM-SUPPLIED
+               ELSE
+                   DISPLAY "INVALID PARM - EXPECTED YYYYMMDD (8 BYTES) "
+                       "- HELLO CANNOT PROCEED"
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+                   PERFORM WRITE-AUDIT-LOG-PARM-ERROR
+                   MOVE 98 TO RETURN-CODE
+                   CLOSE RPT-HEADER-FILE
+                   STOP RUN
+               END-IF
+           END-IF.
+       RESOLVE-RUN-DATE.
+           IF WS-PARM-SUPPLIED = "N"
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           END-IF.
+       CHECK-RESTART-CHECKPOINT.
+           MOVE "N" TO WS-CKPT-DAILYCTL-DONE
+           MOVE "N" TO WS-CKPT-PROGRAM-DONE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKF-STATUS = "35"
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE "CHECK-DAILY-CONTROL" TO CKR-STEP-NAME
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF CKR-RUN-DATE(1:8) = WS-CURRENT-DATE
+                           AND CKR-STEP-STATUS = "C"
+                           MOVE "Y" TO WS-CKPT-DAILYCTL-DONE
+                       END-IF
+               END-READ
+               MOVE "PROGRAM-DONE" TO CKR-STEP-NAME
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF CKR-RUN-DATE(1:8) = WS-CURRENT-DATE
+                           AND CKR-STEP-STATUS = "C"
+                           MOVE "Y" TO WS-CKPT-PROGRAM-DONE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
        GET-AND-DISPLAY-DATE.
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
            STRING "Date: "
                   WS-YEAR DELIMITED BY SIZE
                   "-"
@@ -32,6 +210,209 @@
                   WS-DAY DELIMITED BY SIZE
                   INTO WS-FORMATTED-DATE
            DISPLAY WS-FORMATTED-DATE.
+       WRITE-DATE-HEADER.
+           MOVE SPACE TO RPT-HEADER-REC
+           MOVE WS-FORMATTED-DATE TO RPT-HEADER-REC
+           WRITE RPT-HEADER-REC.
+       VALIDATE-SYSTEM-DATE.
+           MOVE "N" TO WS-DATE-INVALID
+           IF WS-YEAR NOT NUMERIC
+               OR WS-MONTH NOT NUMERIC
+               OR WS-DAY NOT NUMERIC
+               MOVE "Y" TO WS-DATE-INVALID
+           ELSE
+               IF WS-YEAR < 1970 OR WS-YEAR > 2099
+                   MOVE "Y" TO WS-DATE-INVALID
+               END-IF
+               IF WS-MONTH < 1 OR WS-MONTH > 12
+                   MOVE "Y" TO WS-DATE-INVALID
+               END-IF
+               IF WS-DATE-INVALID = "N"
+                   MOVE WS-DAYS-IN-MONTH(WS-MONTH)
+                       TO WS-MAX-DAY-IN-MONTH
+                   IF WS-MONTH = 2
+                       AND FUNCTION MOD(WS-YEAR, 4) = 0
+                       AND (FUNCTION MOD(WS-YEAR, 100) NOT = 0
+                            OR FUNCTION MOD(WS-YEAR, 400) = 0)
+                       MOVE 29 TO WS-MAX-DAY-IN-MONTH
+                   END-IF
+                   IF WS-DAY < 1 OR WS-DAY > WS-MAX-DAY-IN-MONTH
+                       MOVE "Y" TO WS-DATE-INVALID
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-DATE-INVALID = "Y"
+               DISPLAY "INVALID SYSTEM DATE - HELLO CANNOT PROCEED: "
+                       WS-FORMATTED-DATE
+               PERFORM WRITE-AUDIT-LOG-INVALID-DATE
+               MOVE 99 TO RETURN-CODE
+               CLOSE RPT-HEADER-FILE
+               STOP RUN
+           END-IF.
+       CHECK-BUSINESS-DAY.
+           COMPUTE WS-IOD-REFERENCE =
+               FUNCTION INTEGER-OF-DATE(WS-REFERENCE-DATE)
+           COMPUTE WS-IOD-CURRENT =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(WS-IOD-CURRENT - WS-IOD-REFERENCE, 7) + 1
+           PERFORM DERIVE-JULIAN-DATE
+           MOVE "N" TO WS-NON-PROCESSING-DAY
+           IF WS-DAY-OF-WEEK = 1 OR WS-DAY-OF-WEEK = 7
+               MOVE "Y" TO WS-NON-PROCESSING-DAY
+           ELSE
+               PERFORM CHECK-HOLIDAY-CALENDAR
+           END-IF
+           IF WS-NON-PROCESSING-DAY = "Y"
+               DISPLAY "NON-PROCESSING DAY"
+               MOVE SPACE TO RPT-HEADER-REC
+               MOVE "NON-PROCESSING DAY" TO RPT-HEADER-REC
+               WRITE RPT-HEADER-REC
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       DERIVE-JULIAN-DATE.
+           COMPUTE WS-YEAR-START-DATE = WS-YEAR * 10000 + 0101
+           COMPUTE WS-IOD-YEAR-START =
+               FUNCTION INTEGER-OF-DATE(WS-YEAR-START-DATE)
+           COMPUTE WS-JULIAN-DATE =
+               WS-YEAR * 1000
+               + (WS-IOD-CURRENT - WS-IOD-YEAR-START + 1).
+       CHECK-HOLIDAY-CALENDAR.
+           OPEN INPUT HOLIDAY-CAL-FILE
+           IF WS-HCF-STATUS = "35"
+               CLOSE HOLIDAY-CAL-FILE
+           ELSE
+               MOVE WS-YEAR TO HCR-YEAR
+               MOVE WS-MONTH TO HCR-MONTH
+               MOVE WS-DAY TO HCR-DAY
+               READ HOLIDAY-CAL-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-NON-PROCESSING-DAY
+               END-READ
+               CLOSE HOLIDAY-CAL-FILE
+           END-IF.
+       CHECK-DAILY-CONTROL.
+           OPEN I-O DAILY-CONTROL-FILE
+           IF WS-DCF-STATUS = "35"
+               DISPLAY "DAILY-CONTROL-FILE VSAM CLUSTER NOT FOUND - "
+                   "RUN THE IDCAMS DEFINE CLUSTER PREREQUISITE BEFORE "
+                   "SUBMITTING THIS JOB"
+               PERFORM WRITE-AUDIT-LOG-NOCLUST
+               MOVE 97 TO RETURN-CODE
+               CLOSE RPT-HEADER-FILE
+               STOP RUN
+           END-IF
+           MOVE WS-YEAR TO DCR-YEAR
+           MOVE WS-MONTH TO DCR-MONTH
+           MOVE WS-DAY TO DCR-DAY
+           READ DAILY-CONTROL-FILE
+               INVALID KEY
+                   MOVE "C" TO DCR-STATUS
+                   WRITE DAILY-CONTROL-REC
+                   CLOSE DAILY-CONTROL-FILE
+               NOT INVALID KEY
+                   IF WS-PARM-SUPPLIED = "Y"
+                       OR (WS-CKPT-DAILYCTL-DONE = "Y"
+                           AND WS-CKPT-PROGRAM-DONE = "N")
+                       MOVE "C" TO DCR-STATUS
+                       REWRITE DAILY-CONTROL-REC
+                       CLOSE DAILY-CONTROL-FILE
+                       IF WS-CKPT-DAILYCTL-DONE = "Y"
+                           DISPLAY "RESTART: DAILY-CONTROL GUARD "
+                               "BYPASSED - ALREADY CHECKPOINTED"
+                       ELSE
+                           DISPLAY "PARM-DRIVEN RERUN - DAILY-CONTROL "
+                               "GUARD OVERRIDDEN"
+                       END-IF
+                   ELSE
+                       CLOSE DAILY-CONTROL-FILE
+                       PERFORM WRITE-AUDIT-LOG-DUPLICATE
+                       DISPLAY "HELLO ALREADY RUN FOR THIS BUSINESS "
+                           "DATE"
+                       MOVE 16 TO RETURN-CODE
+                       CLOSE RPT-HEADER-FILE
+                       STOP RUN
+                   END-IF
+           END-READ.
        PROGRAM-DONE.
            DISPLAY SPACE
-           DISPLAY "Program execution completed.".
+           DISPLAY "Program execution completed."
+           IF WS-NON-PROCESSING-DAY = "Y"
+               MOVE "NON-PROC" TO WS-AUDIT-STATUS
+           ELSE
+               MOVE "COMPLETE" TO WS-AUDIT-STATUS
+           END-IF
+           PERFORM WRITE-AUDIT-LOG
+           PERFORM WRITE-INTERFACE-FILE.
+       WRITE-AUDIT-LOG-INVALID-DATE.
+           MOVE "FAILED" TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-LOG.
+       WRITE-AUDIT-LOG-DUPLICATE.
+           MOVE "DUPLICATE" TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-LOG.
+       WRITE-AUDIT-LOG-PARM-ERROR.
+           MOVE "PARMERR" TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-LOG.
+       WRITE-AUDIT-LOG-NOCLUST.
+           MOVE "NOCLUST" TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-LOG.
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-ALF-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           MOVE "HELLO"      TO ALR-JOB-NAME
+           MOVE WS-YEAR      TO ALR-YEAR
+           MOVE WS-MONTH     TO ALR-MONTH
+           MOVE WS-DAY       TO ALR-DAY
+           MOVE WS-TIMESTAMP TO ALR-TIMESTAMP
+           MOVE WS-AUDIT-STATUS TO ALR-STATUS
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG-FILE.
+       WRITE-INTERFACE-FILE.
+           OPEN OUTPUT INTERFACE-FILE
+           IF WS-IFF-STATUS NOT = "00"
+               DISPLAY "INTERFACE-FILE ALLOCATION FAILED - STATUS "
+                       WS-IFF-STATUS " - HELLOIF NOT WRITTEN"
+               MOVE 95 TO RETURN-CODE
+           ELSE
+               MOVE WS-YEAR         TO IFR-YEAR
+               MOVE WS-MONTH        TO IFR-MONTH
+               MOVE WS-DAY          TO IFR-DAY
+               MOVE WS-DAY-OF-WEEK  TO IFR-DAY-OF-WEEK
+               IF WS-NON-PROCESSING-DAY = "Y"
+                   MOVE "N" TO IFR-PROCESSING-FLAG
+               ELSE
+                   MOVE "Y" TO IFR-PROCESSING-FLAG
+               END-IF
+               WRITE INTERFACE-REC
+               CLOSE INTERFACE-FILE
+           END-IF.
+       WRITE-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKF-STATUS = "35"
+               DISPLAY "CHECKPOINT-FILE VSAM CLUSTER NOT FOUND - RUN "
+                   "THE IDCAMS DEFINE CLUSTER PREREQUISITE BEFORE "
+                   "SUBMITTING THIS JOB"
+               PERFORM WRITE-AUDIT-LOG-NOCLUST
+               MOVE 97 TO RETURN-CODE
+               CLOSE RPT-HEADER-FILE
+               STOP RUN
+           END-IF
+           MOVE WS-CHECKPOINT-STEP TO CKR-STEP-NAME
+           MOVE WS-CURRENT-DATE    TO CKR-RUN-DATE
+           MOVE WS-TIMESTAMP       TO CKR-TIMESTAMP
+           MOVE "C"                TO CKR-STEP-STATUS
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   WRITE CHECKPOINT-REC
+               NOT INVALID KEY
+                   REWRITE CHECKPOINT-REC
+           END-READ
+           CLOSE CHECKPOINT-FILE.
